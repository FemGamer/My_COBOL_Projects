@@ -0,0 +1,203 @@
+       program-id. "AgeBandRpt".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select COMPANY-MASTER assign to "COMPANYMASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is CR-SRNO
+               file status is WS-MASTER-STATUS.
+
+           select SORT-WORK-FILE assign to "AGEBANDSORT.TMP".
+
+           select REPORT-LISTING assign to "AGEBANDRPT.DAT"
+               organization is line sequential
+               file status is WS-REPORT-STATUS.
+
+       data division.
+       file section.
+       fd  COMPANY-MASTER.
+           copy "COMPREC.cpy".
+
+       sd  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SR-BAND-CODE            pic 9(1).
+           05  SR-SRNO                 pic 9(4).
+           05  SR-COMPANY               pic x(30).
+           05  SR-FOUNDED-IN            pic 9(4).
+           05  SR-AGE-NOW               pic 9(4).
+
+       fd  REPORT-LISTING.
+       01  RP-REPORT-LINE           pic x(80).
+
+       working-storage section.
+       01  WS-MASTER-STATUS         pic xx value spaces.
+       01  WS-REPORT-STATUS         pic xx value spaces.
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  WS-END-OF-MASTER             value "Y".
+       01  WS-SORT-EOF-SWITCH       pic x value "N".
+           88  WS-END-OF-SORT               value "Y".
+       01  WS-CURRENT-YEAR          pic 9(4).
+       01  WS-TODAY                 pic 9(8).
+       01  WS-AGE-NOW               pic 9(4).
+       01  WS-BAND-CODE             pic 9(1).
+       01  WS-PREV-BAND-CODE        pic 9(1) value zeros.
+       01  WS-FIRST-BAND-SWITCH     pic x value "Y".
+           88  WS-FIRST-BAND                value "Y".
+       01  WS-BAND-COUNT            pic 9(6) value zeros.
+       01  WS-GRAND-TOTAL           pic 9(6) value zeros.
+
+       01  WS-BAND-NAME-TABLE.
+           05  filler                pic x(12) value "0-5 YEARS   ".
+           05  filler                pic x(12) value "6-10 YEARS  ".
+           05  filler                pic x(12) value "11-20 YEARS ".
+           05  filler                pic x(12) value "21+ YEARS   ".
+       01  WS-BAND-NAMES redefines WS-BAND-NAME-TABLE.
+           05  WS-BAND-NAME          pic x(12) occurs 4 times.
+
+       procedure division.
+       PRODUCE-AGE-BAND-REPORT.
+           perform INITIALIZE-RUN
+           sort SORT-WORK-FILE on ascending key SR-BAND-CODE
+               input procedure BUILD-SORT-FILE
+               output procedure PRINT-SORTED-RECORDS
+           perform TERMINATE-RUN
+           stop run.
+
+       INITIALIZE-RUN.
+           accept WS-TODAY from date yyyymmdd
+           move WS-TODAY(1:4) to WS-CURRENT-YEAR
+           open input COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           open output REPORT-LISTING
+           perform WRITE-PAGE-HEADER.
+
+       BUILD-SORT-FILE.
+           perform until WS-END-OF-MASTER
+               read COMPANY-MASTER
+                   at end
+                       set WS-END-OF-MASTER to true
+                   not at end
+                       if CR-ACTIVE
+                           compute WS-AGE-NOW =
+                               WS-CURRENT-YEAR - CR-FOUNDED-IN
+                           perform DETERMINE-BAND-CODE
+                           move WS-BAND-CODE to SR-BAND-CODE
+                           move CR-SRNO      to SR-SRNO
+                           move CR-COMPANY   to SR-COMPANY
+                           move CR-FOUNDED-IN to SR-FOUNDED-IN
+                           move WS-AGE-NOW   to SR-AGE-NOW
+                           release SORT-RECORD
+                       end-if
+               end-read
+           end-perform.
+
+       DETERMINE-BAND-CODE.
+           evaluate true
+               when WS-AGE-NOW <= 5
+                   move 1 to WS-BAND-CODE
+               when WS-AGE-NOW <= 10
+                   move 2 to WS-BAND-CODE
+               when WS-AGE-NOW <= 20
+                   move 3 to WS-BAND-CODE
+               when other
+                   move 4 to WS-BAND-CODE
+           end-evaluate.
+
+       PRINT-SORTED-RECORDS.
+           perform until WS-END-OF-SORT
+               return SORT-WORK-FILE
+                   at end
+                       set WS-END-OF-SORT to true
+                   not at end
+                       perform PRINT-ONE-SORTED-RECORD
+               end-return
+           end-perform
+           if not WS-FIRST-BAND
+               perform WRITE-BAND-SUBTOTAL
+           end-if
+           perform WRITE-GRAND-TOTAL.
+
+       PRINT-ONE-SORTED-RECORD.
+           if WS-FIRST-BAND
+               move SR-BAND-CODE to WS-PREV-BAND-CODE
+               move "N" to WS-FIRST-BAND-SWITCH
+               perform WRITE-BAND-HEADER
+           else
+               if SR-BAND-CODE not = WS-PREV-BAND-CODE
+                   perform WRITE-BAND-SUBTOTAL
+                   move SR-BAND-CODE to WS-PREV-BAND-CODE
+                   perform WRITE-BAND-HEADER
+               end-if
+           end-if
+           perform WRITE-DETAIL-LINE
+           add 1 to WS-BAND-COUNT
+           add 1 to WS-GRAND-TOTAL.
+
+       WRITE-PAGE-HEADER.
+           move spaces to RP-REPORT-LINE
+           string
+               "COMPANY AGE-BAND REPORT" delimited by size
+               into RP-REPORT-LINE
+           end-string
+           write RP-REPORT-LINE
+           move spaces to RP-REPORT-LINE
+           write RP-REPORT-LINE.
+
+       WRITE-BAND-HEADER.
+           move zeros to WS-BAND-COUNT
+           move spaces to RP-REPORT-LINE
+           string
+               "BAND: " delimited by size
+               WS-BAND-NAME(WS-PREV-BAND-CODE) delimited by size
+               into RP-REPORT-LINE
+           end-string
+           write RP-REPORT-LINE.
+
+       WRITE-DETAIL-LINE.
+           move spaces to RP-REPORT-LINE
+           string
+               "  " delimited by size
+               SR-SRNO delimited by size
+               "  " delimited by size
+               SR-COMPANY delimited by size
+               "  " delimited by size
+               SR-FOUNDED-IN delimited by size
+               "  " delimited by size
+               SR-AGE-NOW delimited by size
+               into RP-REPORT-LINE
+           end-string
+           write RP-REPORT-LINE.
+
+       WRITE-BAND-SUBTOTAL.
+           move spaces to RP-REPORT-LINE
+           string
+               "  BAND COUNT: " delimited by size
+               WS-BAND-COUNT delimited by size
+               into RP-REPORT-LINE
+           end-string
+           write RP-REPORT-LINE
+           move spaces to RP-REPORT-LINE
+           write RP-REPORT-LINE.
+
+       WRITE-GRAND-TOTAL.
+           move spaces to RP-REPORT-LINE
+           string
+               "GRAND TOTAL COMPANIES: " delimited by size
+               WS-GRAND-TOTAL delimited by size
+               into RP-REPORT-LINE
+           end-string
+           write RP-REPORT-LINE.
+
+       TERMINATE-RUN.
+           close COMPANY-MASTER
+           close REPORT-LISTING.
+
+       end program "AgeBandRpt".
