@@ -0,0 +1,180 @@
+       program-id. "CompRecon".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select COMPANY-MASTER assign to "COMPANYMASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is CR-SRNO
+               file status is WS-MASTER-STATUS.
+
+           select SRNO-SORT-FILE assign to "RECONSRNO.TMP".
+
+           select NAME-SORT-FILE assign to "RECONNAME.TMP".
+
+           select EXCEPTIONS-LISTING assign to "AGERECON.DAT"
+               organization is line sequential
+               file status is WS-EXCEPT-STATUS.
+
+       data division.
+       file section.
+       fd  COMPANY-MASTER.
+           copy "COMPREC.cpy".
+
+       sd  SRNO-SORT-FILE.
+       01  SRNO-SORT-RECORD.
+           05  SS-SRNO              pic 9(4).
+           05  SS-COMPANY           pic x(30).
+
+       sd  NAME-SORT-FILE.
+       01  NAME-SORT-RECORD.
+           05  NS-COMPANY           pic x(30).
+           05  NS-SRNO              pic 9(4).
+
+       fd  EXCEPTIONS-LISTING.
+       01  EX-EXCEPTION-LINE        pic x(80).
+
+       working-storage section.
+       01  WS-MASTER-STATUS         pic xx value spaces.
+       01  WS-EXCEPT-STATUS         pic xx value spaces.
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  WS-END-OF-MASTER             value "Y".
+       01  WS-SORT-EOF-SWITCH       pic x value "N".
+           88  WS-END-OF-SORT               value "Y".
+       01  WS-FIRST-SWITCH          pic x value "Y".
+           88  WS-FIRST-RECORD              value "Y".
+       01  WS-PREV-SRNO             pic 9(4).
+       01  WS-PREV-COMPANY          pic x(30).
+       01  WS-DUP-SRNO-COUNT        pic 9(6) value zeros.
+       01  WS-DUP-NAME-COUNT        pic 9(6) value zeros.
+
+       procedure division.
+       RECONCILE-COMPANY-MASTER.
+           open output EXCEPTIONS-LISTING
+           perform CHECK-DUPLICATE-SRNOS
+           perform CHECK-DUPLICATE-COMPANY-NAMES
+           close EXCEPTIONS-LISTING
+           display " Duplicate SrNo exceptions    = " WS-DUP-SRNO-COUNT
+           display " Duplicate Company exceptions = " WS-DUP-NAME-COUNT
+           stop run.
+
+       CHECK-DUPLICATE-SRNOS.
+           move "N" to WS-EOF-SWITCH
+           move "Y" to WS-FIRST-SWITCH
+           sort SRNO-SORT-FILE on ascending key SS-SRNO
+               input procedure BUILD-SRNO-SORT-FILE
+               output procedure SCAN-SRNO-SORT-FILE.
+
+       BUILD-SRNO-SORT-FILE.
+           open input COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           perform until WS-END-OF-MASTER
+               read COMPANY-MASTER
+                   at end
+                       set WS-END-OF-MASTER to true
+                   not at end
+                       if CR-ACTIVE
+                           move CR-SRNO to SS-SRNO
+                           move CR-COMPANY to SS-COMPANY
+                           release SRNO-SORT-RECORD
+                       end-if
+               end-read
+           end-perform
+           close COMPANY-MASTER.
+
+       SCAN-SRNO-SORT-FILE.
+           move "N" to WS-SORT-EOF-SWITCH
+           perform until WS-END-OF-SORT
+               return SRNO-SORT-FILE
+                   at end
+                       set WS-END-OF-SORT to true
+                   not at end
+                       if WS-FIRST-RECORD
+                           move "N" to WS-FIRST-SWITCH
+                       else
+                           if SS-SRNO = WS-PREV-SRNO
+                               perform WRITE-DUP-SRNO-EXCEPTION
+                           end-if
+                       end-if
+                       move SS-SRNO to WS-PREV-SRNO
+               end-return
+           end-perform.
+
+       WRITE-DUP-SRNO-EXCEPTION.
+           move spaces to EX-EXCEPTION-LINE
+           string
+               "DUPLICATE SRNO: " delimited by size
+               SS-SRNO            delimited by size
+               "  "               delimited by size
+               SS-COMPANY         delimited by size
+               into EX-EXCEPTION-LINE
+           end-string
+           write EX-EXCEPTION-LINE
+           add 1 to WS-DUP-SRNO-COUNT.
+
+       CHECK-DUPLICATE-COMPANY-NAMES.
+           move "N" to WS-EOF-SWITCH
+           move "Y" to WS-FIRST-SWITCH
+           sort NAME-SORT-FILE on ascending key NS-COMPANY
+               input procedure BUILD-NAME-SORT-FILE
+               output procedure SCAN-NAME-SORT-FILE.
+
+       BUILD-NAME-SORT-FILE.
+           open input COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           perform until WS-END-OF-MASTER
+               read COMPANY-MASTER
+                   at end
+                       set WS-END-OF-MASTER to true
+                   not at end
+                       if CR-ACTIVE
+                           move CR-COMPANY to NS-COMPANY
+                           move CR-SRNO to NS-SRNO
+                           release NAME-SORT-RECORD
+                       end-if
+               end-read
+           end-perform
+           close COMPANY-MASTER.
+
+       SCAN-NAME-SORT-FILE.
+           move "N" to WS-SORT-EOF-SWITCH
+           perform until WS-END-OF-SORT
+               return NAME-SORT-FILE
+                   at end
+                       set WS-END-OF-SORT to true
+                   not at end
+                       if WS-FIRST-RECORD
+                           move "N" to WS-FIRST-SWITCH
+                       else
+                           if NS-COMPANY = WS-PREV-COMPANY
+                               perform WRITE-DUP-NAME-EXCEPTION
+                           end-if
+                       end-if
+                       move NS-COMPANY to WS-PREV-COMPANY
+               end-return
+           end-perform.
+
+       WRITE-DUP-NAME-EXCEPTION.
+           move spaces to EX-EXCEPTION-LINE
+           string
+               "DUPLICATE COMPANY: " delimited by size
+               NS-COMPANY            delimited by size
+               "  SRNO "             delimited by size
+               NS-SRNO               delimited by size
+               into EX-EXCEPTION-LINE
+           end-string
+           write EX-EXCEPTION-LINE
+           add 1 to WS-DUP-NAME-COUNT.
+
+       end program "CompRecon".
