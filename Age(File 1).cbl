@@ -1,33 +1,282 @@
-       program-id. Age_File_1_ as "Age_File_1_".
+       program-id. "Age_File_1_".
 
        environment division.
        configuration section.
 
+       input-output section.
+       file-control.
+           select COMPANY-MASTER assign to "COMPANYMASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is CR-SRNO
+               file status is WS-MASTER-STATUS.
+
+           select AGE-RESULTS assign to "AGERESULTS.DAT"
+               organization is line sequential
+               file status is WS-RESULTS-STATUS.
+
+           select ERROR-LISTING assign to "AGEERRORS.DAT"
+               organization is line sequential
+               file status is WS-ERRORS-STATUS.
+
+           select AUDIT-LOG assign to "AGEAUDIT.DAT"
+               organization is line sequential
+               file status is WS-AUDIT-STATUS.
+
+           select CHECKPOINT-FILE assign to "AGECHKPT.DAT"
+               organization is line sequential
+               file status is WS-CHKPT-STATUS.
+
        data division.
+       file section.
+       fd  COMPANY-MASTER.
+           copy "COMPREC.cpy".
+
+       fd  AGE-RESULTS.
+       01  RS-RESULT-LINE         pic x(80).
+
+       fd  ERROR-LISTING.
+       01  ER-ERROR-LINE          pic x(96).
+
+       fd  AUDIT-LOG.
+       01  AU-AUDIT-LINE          pic x(80).
+
+       fd  CHECKPOINT-FILE.
+       01  CK-RECORD.
+           05  CK-LAST-SRNO        pic 9(4).
+
        working-storage section.
-       01 SrNo pic 99.
-       01 Company pic x(30).
-       01 FoundedIn pic 9999 value zeros.
-       01 CurrentYear pic 9999 value zeros.
-       01 AgeNow pic 9999 value zeros.
-       01 UserPrompt pic x(38) value "Enter Company Details".
-       
+       01  SrNo                    pic 9(4).
+       01  Company                 pic x(30).
+       01  FoundedIn               pic 9999 value zeros.
+       01  CurrentYear             pic 9999 value zeros.
+       01  AgeNow                  pic 9999 value zeros.
+       01  UserPrompt        pic x(38)
+               value "Company Age Calculation - Batch Run".
+
+       01  WS-MASTER-STATUS        pic xx value spaces.
+       01  WS-RESULTS-STATUS       pic xx value spaces.
+       01  WS-ERRORS-STATUS        pic xx value spaces.
+       01  WS-AUDIT-STATUS         pic xx value spaces.
+       01  WS-CHKPT-STATUS         pic xx value spaces.
+       01  WS-EOF-SWITCH           pic x value "N".
+           88 WS-END-OF-MASTER             value "Y".
+       01  WS-FOUND-SWITCH         pic x value "N".
+           88  WS-FOUND-ACTIVE-RECORD       value "Y".
+       01  WS-TRUE-EOF-SWITCH      pic x value "N".
+           88  WS-TRUE-EOF                  value "Y".
+       01  WS-RECORDS-READ         pic 9(6) value zeros.
+       01  WS-RECORDS-WRITTEN      pic 9(6) value zeros.
+       01  WS-RECORDS-REJECTED     pic 9(6) value zeros.
+
+       01  WS-VALID-SWITCH         pic x value "Y".
+           88  WS-RECORD-VALID             value "Y".
+           88  WS-RECORD-INVALID            value "N".
+       01  WS-REASON-CODE          pic x(4) value spaces.
+       01  WS-REASON-TEXT          pic x(40) value spaces.
+       01  WS-TODAY                pic 9(8).
+       01  WS-RUN-TIMESTAMP        pic x(21).
+
+       01  WS-RESTART-ANSWER       pic x value "N".
+           88  WS-RESTART-YES              value "Y" "y".
+       01  WS-CHECKPOINT-INTERVAL  pic 9(4) value 50.
+       01  WS-SINCE-CHECKPOINT     pic 9(4) value zeros.
+       01  WS-LAST-SRNO-PROCESSED  pic 9(4) value zeros.
+
        procedure division.
        CalculateAge.
            display UserPrompt
-           display "Enter SrNo: "
-           accept SrNo
-           display "Enter Company Name: "
-           accept Company
-           display "Enter Founded Year: "
-           accept FoundedIn
-           display "Enter Current Year: "
-           accept CurrentYear
-           compute AgeNow = CurrentYear - FoundedIn
-           display " Result = " AgeNow
-           stop run.   
-           
-           goback.
-
-       end program Age_File_1_.
-       COPY 'Copybook1'.
\ No newline at end of file
+           accept WS-TODAY from date yyyymmdd
+           move WS-TODAY(1:4) to CurrentYear
+           move function current-date to WS-RUN-TIMESTAMP
+           display "Restart from last checkpoint? (Y/N): "
+           accept WS-RESTART-ANSWER
+           perform INITIALIZE-RUN
+           perform UNTIL WS-END-OF-MASTER
+               perform READ-COMPANY-MASTER
+               if not WS-END-OF-MASTER
+                   perform PROCESS-COMPANY-RECORD
+               end-if
+           end-perform
+           perform TERMINATE-RUN
+           display " Companies read    = " WS-RECORDS-READ
+           display " Results written   = " WS-RECORDS-WRITTEN
+           display " Records rejected  = " WS-RECORDS-REJECTED
+           stop run.
+
+       INITIALIZE-RUN.
+           open input COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           open extend AUDIT-LOG
+           if WS-AUDIT-STATUS = "35"
+               open output AUDIT-LOG
+           end-if
+           if WS-RESTART-YES
+               open extend AGE-RESULTS
+               if WS-RESULTS-STATUS = "35"
+                   open output AGE-RESULTS
+               end-if
+               open extend ERROR-LISTING
+               if WS-ERRORS-STATUS = "35"
+                   open output ERROR-LISTING
+               end-if
+               perform POSITION-FOR-RESTART
+           else
+               open output AGE-RESULTS
+               open output ERROR-LISTING
+           end-if.
+
+       POSITION-FOR-RESTART.
+           open input CHECKPOINT-FILE
+           if WS-CHKPT-STATUS = "00"
+               read CHECKPOINT-FILE
+                   at end
+                       continue
+               end-read
+               move CK-LAST-SRNO to WS-LAST-SRNO-PROCESSED
+               close CHECKPOINT-FILE
+               move WS-LAST-SRNO-PROCESSED to CR-SRNO
+               start COMPANY-MASTER key is greater than CR-SRNO
+                   invalid key
+                       set WS-END-OF-MASTER to true
+                       set WS-TRUE-EOF to true
+               end-start
+               display "Resuming after SrNo " WS-LAST-SRNO-PROCESSED
+           else
+               display "No checkpoint found, starting from beginning"
+           end-if.
+
+       READ-COMPANY-MASTER.
+           move "N" to WS-FOUND-SWITCH
+           perform until WS-END-OF-MASTER or WS-FOUND-ACTIVE-RECORD
+               read COMPANY-MASTER
+                   at end
+                       set WS-END-OF-MASTER to true
+                       set WS-TRUE-EOF to true
+                   not at end
+                       if CR-ACTIVE
+                           move CR-SRNO to SrNo
+                           move CR-COMPANY to Company
+                           move CR-FOUNDED-IN to FoundedIn
+                           add 1 to WS-RECORDS-READ
+                           set WS-FOUND-ACTIVE-RECORD to true
+                       end-if
+               end-read
+           end-perform.
+
+       PROCESS-COMPANY-RECORD.
+           perform VALIDATE-FOUNDED-YEAR
+           if WS-RECORD-VALID
+               compute AgeNow = CurrentYear - FoundedIn
+               perform WRITE-AGE-RESULT
+               perform WRITE-AUDIT-LOG
+           else
+               perform WRITE-ERROR-LISTING
+           end-if
+           move SrNo to WS-LAST-SRNO-PROCESSED
+           add 1 to WS-SINCE-CHECKPOINT
+           if WS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               perform WRITE-CHECKPOINT
+           end-if.
+
+       WRITE-CHECKPOINT.
+           open output CHECKPOINT-FILE
+           move WS-LAST-SRNO-PROCESSED to CK-LAST-SRNO
+           write CK-RECORD
+           close CHECKPOINT-FILE
+           move zeros to WS-SINCE-CHECKPOINT.
+
+       VALIDATE-FOUNDED-YEAR.
+           set WS-RECORD-VALID to true
+           move spaces to WS-REASON-CODE WS-REASON-TEXT
+           if FoundedIn not numeric
+               set WS-RECORD-INVALID to true
+               move "E001" to WS-REASON-CODE
+               move "FOUNDEDIN IS NOT NUMERIC" to WS-REASON-TEXT
+           else
+               if FoundedIn = zeros
+                   set WS-RECORD-INVALID to true
+                   move "E002" to WS-REASON-CODE
+                   move "FOUNDEDIN IS ZERO" to WS-REASON-TEXT
+               else
+                   if FoundedIn > CurrentYear
+                       set WS-RECORD-INVALID to true
+                       move "E003" to WS-REASON-CODE
+                       move "FOUNDEDIN AFTER CURRENTYEAR"
+                           to WS-REASON-TEXT
+                   end-if
+               end-if
+           end-if.
+
+       WRITE-AGE-RESULT.
+           move spaces to RS-RESULT-LINE
+           string
+               SrNo         delimited by size
+               "  "         delimited by size
+               Company      delimited by size
+               "  "         delimited by size
+               FoundedIn    delimited by size
+               "  "         delimited by size
+               AgeNow       delimited by size
+               into RS-RESULT-LINE
+           end-string
+           write RS-RESULT-LINE
+           add 1 to WS-RECORDS-WRITTEN.
+
+       WRITE-ERROR-LISTING.
+           move spaces to ER-ERROR-LINE
+           string
+               SrNo              delimited by size
+               "  "              delimited by size
+               Company           delimited by size
+               "  "              delimited by size
+               FoundedIn         delimited by size
+               "  "              delimited by size
+               WS-REASON-CODE    delimited by size
+               "  "              delimited by size
+               WS-REASON-TEXT    delimited by size
+               into ER-ERROR-LINE
+           end-string
+           write ER-ERROR-LINE
+           add 1 to WS-RECORDS-REJECTED.
+
+       WRITE-AUDIT-LOG.
+           move spaces to AU-AUDIT-LINE
+           string
+               SrNo              delimited by size
+               "  "              delimited by size
+               Company           delimited by size
+               "  "              delimited by size
+               FoundedIn         delimited by size
+               "  "              delimited by size
+               CurrentYear       delimited by size
+               "  "              delimited by size
+               AgeNow            delimited by size
+               "  "              delimited by size
+               WS-RUN-TIMESTAMP  delimited by size
+               into AU-AUDIT-LINE
+           end-string
+           write AU-AUDIT-LINE.
+
+       TERMINATE-RUN.
+           if WS-TRUE-EOF
+               perform CLEAR-CHECKPOINT
+           else
+               if WS-SINCE-CHECKPOINT > zeros
+                   perform WRITE-CHECKPOINT
+               end-if
+           end-if
+           close COMPANY-MASTER
+           close AGE-RESULTS
+           close ERROR-LISTING
+           close AUDIT-LOG.
+
+       CLEAR-CHECKPOINT.
+           open output CHECKPOINT-FILE
+           close CHECKPOINT-FILE.
+
+       end program "Age_File_1_".
