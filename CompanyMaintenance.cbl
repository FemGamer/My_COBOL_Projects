@@ -0,0 +1,174 @@
+       program-id. "CompMaint".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select optional COMPANY-MASTER assign to "COMPANYMASTER.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is CR-SRNO
+               file status is WS-MASTER-STATUS.
+
+       data division.
+       file section.
+       fd  COMPANY-MASTER.
+           copy "COMPREC.cpy".
+
+       working-storage section.
+       01  WS-MASTER-STATUS        pic xx value spaces.
+       01  WS-TRANS-CODE           pic x value spaces.
+           88  WS-TRANS-ADD                value "A" "a".
+           88  WS-TRANS-CHANGE              value "C" "c".
+           88  WS-TRANS-DELETE              value "D" "d".
+           88  WS-TRANS-QUIT                value "Q" "q".
+       01  WS-DONE-SWITCH           pic x value "N".
+           88  WS-DONE                      value "Y".
+       01  WS-SRNO-KEY              pic 9(4).
+       01  WS-NEW-COMPANY           pic x(30).
+       01  WS-NEW-FOUNDED-IN        pic 9(4).
+       01  WS-ORIGINAL-FOUNDED-IN   pic 9(4).
+       01  WS-TODAY                 pic 9(8).
+       01  WS-CURRENT-YEAR          pic 9(4).
+       01  WS-VALID-SWITCH          pic x value "Y".
+           88  WS-YEAR-VALID                value "Y".
+           88  WS-YEAR-INVALID              value "N".
+       01  WS-REASON-TEXT           pic x(40) value spaces.
+
+       procedure division.
+       MAINTAIN-COMPANIES.
+           display "Company Master Maintenance"
+           accept WS-TODAY from date yyyymmdd
+           move WS-TODAY(1:4) to WS-CURRENT-YEAR
+           open i-o COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               and WS-MASTER-STATUS not = "05"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           perform until WS-DONE
+               perform GET-TRANSACTION-CODE
+               evaluate true
+                   when WS-TRANS-ADD
+                       perform ADD-COMPANY
+                   when WS-TRANS-CHANGE
+                       perform CHANGE-COMPANY
+                   when WS-TRANS-DELETE
+                       perform DELETE-COMPANY
+                   when WS-TRANS-QUIT
+                       set WS-DONE to true
+                   when other
+                       display "Invalid transaction code, use A/C/D/Q"
+               end-evaluate
+           end-perform
+           close COMPANY-MASTER
+           stop run.
+
+       GET-TRANSACTION-CODE.
+           display "Add, Change, Delete or Quit (A/C/D/Q): "
+           accept WS-TRANS-CODE.
+
+       ADD-COMPANY.
+           move spaces to COMPANY-RECORD
+           display "Enter SrNo: "
+           accept CR-SRNO
+           display "Enter Company Name: "
+           accept CR-COMPANY
+           display "Enter Founded Year: "
+           accept CR-FOUNDED-IN
+           perform VALIDATE-FOUNDED-YEAR
+           if WS-YEAR-INVALID
+               display "Rejected: " WS-REASON-TEXT
+           else
+               move zeros to CR-AGE-NOW
+               set CR-ACTIVE to true
+               move zeros to CR-LAST-RUN-DATE
+               write COMPANY-RECORD
+                   invalid key
+                       display "SrNo already exists, not added"
+                   not invalid key
+                       display "Company added"
+               end-write
+           end-if.
+
+       VALIDATE-FOUNDED-YEAR.
+           set WS-YEAR-VALID to true
+           move spaces to WS-REASON-TEXT
+           if CR-FOUNDED-IN not numeric
+               set WS-YEAR-INVALID to true
+               move "FOUNDEDIN IS NOT NUMERIC" to WS-REASON-TEXT
+           else
+               if CR-FOUNDED-IN = zeros
+                   set WS-YEAR-INVALID to true
+                   move "FOUNDEDIN IS ZERO" to WS-REASON-TEXT
+               else
+                   if CR-FOUNDED-IN > WS-CURRENT-YEAR
+                       set WS-YEAR-INVALID to true
+                       move "FOUNDEDIN AFTER CURRENTYEAR"
+                           to WS-REASON-TEXT
+                   end-if
+               end-if
+           end-if.
+
+       CHANGE-COMPANY.
+           display "Enter SrNo to change: "
+           accept WS-SRNO-KEY
+           move WS-SRNO-KEY to CR-SRNO
+           read COMPANY-MASTER
+               invalid key
+                   display "SrNo not found, nothing changed"
+               not invalid key
+                   move CR-FOUNDED-IN to WS-ORIGINAL-FOUNDED-IN
+                   perform PROMPT-FOR-CHANGES
+                   if WS-YEAR-VALID
+                       rewrite COMPANY-RECORD
+                           invalid key
+                               display "Unable to rewrite record"
+                           not invalid key
+                               display "Company changed"
+                       end-rewrite
+                   else
+                       display "Rejected: " WS-REASON-TEXT
+                       display "No changes applied"
+                   end-if
+           end-read.
+
+       PROMPT-FOR-CHANGES.
+           move spaces to WS-NEW-COMPANY
+           move zeros to WS-NEW-FOUNDED-IN
+           set WS-YEAR-VALID to true
+           display "Enter new Company Name (blank = no change): "
+           accept WS-NEW-COMPANY
+           display "Enter new Founded Year (0 = no change): "
+           accept WS-NEW-FOUNDED-IN
+           if WS-NEW-COMPANY not = spaces
+               move WS-NEW-COMPANY to CR-COMPANY
+           end-if
+           if WS-NEW-FOUNDED-IN not = zeros
+               move WS-NEW-FOUNDED-IN to CR-FOUNDED-IN
+               perform VALIDATE-FOUNDED-YEAR
+               if WS-YEAR-INVALID
+                   move WS-ORIGINAL-FOUNDED-IN to CR-FOUNDED-IN
+               end-if
+           end-if.
+
+       DELETE-COMPANY.
+           display "Enter SrNo to delete: "
+           accept WS-SRNO-KEY
+           move WS-SRNO-KEY to CR-SRNO
+           read COMPANY-MASTER
+               invalid key
+                   display "SrNo not found, nothing deleted"
+               not invalid key
+                   set CR-DELETED to true
+                   rewrite COMPANY-RECORD
+                       invalid key
+                           display "Unable to rewrite record"
+                       not invalid key
+                           display "Company marked deleted"
+                   end-rewrite
+           end-read.
+
+       end program "CompMaint".
