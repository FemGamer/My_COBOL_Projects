@@ -0,0 +1,89 @@
+       program-id. "AgeCsvExt".
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+           select COMPANY-MASTER assign to "COMPANYMASTER.DAT"
+               organization is indexed
+               access mode is sequential
+               record key is CR-SRNO
+               file status is WS-MASTER-STATUS.
+
+           select CSV-EXTRACT assign to "AGEEXTRACT.CSV"
+               organization is line sequential
+               file status is WS-EXTRACT-STATUS.
+
+       data division.
+       file section.
+       fd  COMPANY-MASTER.
+           copy "COMPREC.cpy".
+
+       fd  CSV-EXTRACT.
+       01  CSV-LINE                pic x(80).
+
+       working-storage section.
+       01  WS-MASTER-STATUS         pic xx value spaces.
+       01  WS-EXTRACT-STATUS        pic xx value spaces.
+       01  WS-EOF-SWITCH            pic x value "N".
+           88  WS-END-OF-MASTER             value "Y".
+       01  WS-CURRENT-YEAR          pic 9(4).
+       01  WS-TODAY                 pic 9(8).
+       01  WS-AGE-NOW               pic 9(4).
+       01  WS-RECORDS-EXTRACTED     pic 9(6) value zeros.
+
+       procedure division.
+       EXTRACT-AGES-TO-CSV.
+           accept WS-TODAY from date yyyymmdd
+           move WS-TODAY(1:4) to WS-CURRENT-YEAR
+           open input COMPANY-MASTER
+           if WS-MASTER-STATUS not = "00"
+               display "Unable to open COMPANY-MASTER, status "
+                   WS-MASTER-STATUS
+               stop run
+           end-if
+           open output CSV-EXTRACT
+           perform WRITE-CSV-HEADER
+           perform until WS-END-OF-MASTER
+               read COMPANY-MASTER
+                   at end
+                       set WS-END-OF-MASTER to true
+                   not at end
+                       if CR-ACTIVE
+                           perform WRITE-CSV-DETAIL-LINE
+                       end-if
+               end-read
+           end-perform
+           close COMPANY-MASTER
+           close CSV-EXTRACT
+           display " Records extracted = " WS-RECORDS-EXTRACTED
+           stop run.
+
+       WRITE-CSV-HEADER.
+           move spaces to CSV-LINE
+           string
+               "SrNo,Company,FoundedIn,AgeNow" delimited by size
+               into CSV-LINE
+           end-string
+           write CSV-LINE.
+
+       WRITE-CSV-DETAIL-LINE.
+           compute WS-AGE-NOW = WS-CURRENT-YEAR - CR-FOUNDED-IN
+           move spaces to CSV-LINE
+           string
+               CR-SRNO                    delimited by size
+               ","                        delimited by size
+               '"'                        delimited by size
+               function trim(CR-COMPANY)  delimited by size
+               '"'                        delimited by size
+               ","                        delimited by size
+               CR-FOUNDED-IN              delimited by size
+               ","                        delimited by size
+               WS-AGE-NOW                 delimited by size
+               into CSV-LINE
+           end-string
+           write CSV-LINE
+           add 1 to WS-RECORDS-EXTRACTED.
+
+       end program "AgeCsvExt".
