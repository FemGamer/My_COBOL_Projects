@@ -0,0 +1,15 @@
+      *----------------------------------------------------------------
+      * COMPREC.cpy
+      * Shared company record layout for COMPANY-MASTER and every
+      * program that reads or writes it (aging batch, maintenance,
+      * aging-band report, audit log, CSV extract, reconciliation).
+      *----------------------------------------------------------------
+       01  COMPANY-RECORD.
+           05  CR-SRNO                 pic 9(4).
+           05  CR-COMPANY              pic x(30).
+           05  CR-FOUNDED-IN           pic 9(4).
+           05  CR-AGE-NOW              pic 9(4).
+           05  CR-STATUS               pic x(1) value "A".
+               88  CR-ACTIVE                   value "A".
+               88  CR-DELETED                  value "D".
+           05  CR-LAST-RUN-DATE        pic 9(8) value zeros.
